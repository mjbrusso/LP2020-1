@@ -0,0 +1,10 @@
+      *> Restart checkpoint for the nightly Student batch run: the
+      *> Student-Id of the last record successfully processed, plus
+      *> the running totals as of that point so a restart resumes the
+      *> counts instead of re-starting them from zero.
+         01 Checkpoint-Record.
+            02 Ckpt-Last-Student-Id   PIC 9(9).
+            02 Ckpt-Records-Read      PIC 9(7).
+            02 Ckpt-Records-Valid     PIC 9(7).
+            02 Ckpt-Records-Rejected  PIC 9(7).
+            02 Ckpt-Hash-Total        PIC 9(15).
