@@ -0,0 +1,11 @@
+      *> Fixed-format CASS pre-sort/certification extract record,
+      *> handed off to the mailing vendor and read back corrected.
+         01 Cass-Extract-Record.
+            02 Cass-Student-Id      PIC 9(9).
+            02 Cass-First-Name      PIC X(20).
+            02 Cass-Last-Name       PIC X(20).
+            02 Cass-Address-Line-1  PIC X(25).
+            02 Cass-City            PIC X(18).
+            02 Cass-State           PIC X(2).
+            02 Cass-Zip-Regular     PIC 9(5).
+            02 Cass-Zip-Extension   PIC 9(4).
