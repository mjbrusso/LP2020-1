@@ -0,0 +1,8 @@
+      *> One control-totals trailer per nightly Student batch run,
+      *> appended to CTLRPT.TXT and used to reconcile run to run.
+         01 Control-Totals-Record.
+            02 Ctl-Run-Timestamp    PIC X(14).
+            02 Ctl-Records-Read     PIC 9(7).
+            02 Ctl-Records-Valid    PIC 9(7).
+            02 Ctl-Records-Rejected PIC 9(7).
+            02 Ctl-Hash-Total       PIC 9(15).
