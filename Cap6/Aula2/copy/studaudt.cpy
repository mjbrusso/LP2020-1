@@ -0,0 +1,9 @@
+      *> Student-Master change-audit record: one row per field changed
+      *> on an Add or Rewrite, written to STUDENT-AUDIT.
+         01 Student-Audit-Record.
+            02 Audit-Student-Id    PIC 9(9).
+            02 Audit-Field-Name    PIC X(15).
+            02 Audit-Old-Value     PIC X(30).
+            02 Audit-New-Value     PIC X(30).
+            02 Audit-Timestamp     PIC X(14).
+            02 Audit-Operator-Id   PIC X(8).
