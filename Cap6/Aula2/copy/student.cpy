@@ -0,0 +1,19 @@
+      *> Student-Master record layout, shared by every program that
+      *> reads or writes STUDENT-MASTER.
+         01 Student-Record.
+            02 Student-Id   PIC 9(9).
+            02 Name.
+               03 First-Name  PIC X(20).
+               03 Middle-Name PIC X(20).
+               03 Last-Name   PIC X(20).
+               03 Suffix      PIC X(5).
+            02 Home-Address.
+               03 Street-Addr  PIC X(25).
+               03 City         PIC X(18).
+               03 Zip-Code.
+                  04 Zip-Regular    PIC 9(5).
+                  04 Zip-Extension  PIC 9(4).
+            02 Date-of-Birth.
+               03 Month     PIC 99.
+               03 Birth-Day PIC 99.
+               03 Year      PIC 9999.
