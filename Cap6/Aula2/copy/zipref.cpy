@@ -0,0 +1,6 @@
+      *> ZIP reference record, one row per postal code, built from
+      *> USPS/Correios city/state data by p6_2_2_3-ziploader.cob.
+         01 Zip-Ref-Record.
+            02 Zip-Ref-Key     PIC 9(5).
+            02 Zip-Ref-City    PIC X(18).
+            02 Zip-Ref-State   PIC X(2).
