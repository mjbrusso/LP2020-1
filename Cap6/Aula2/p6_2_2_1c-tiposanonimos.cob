@@ -1,20 +1,393 @@
-      DATA DIVISION.
-      WORKING STORAGE SECTION.
-
-         01 Student.
-            02 Name.
-               03 First-Name  PIC A(20).
-               03 Last-Name   PIC A(20).
-            02 Home-Address.
-               03 Street-Addr  PIC X(25).
-               03 City         PIC X(18).
-               03 Zip-Code.
-                  04 Zip-Regular    PIC 9(5).
-                  04 Zip-Extension  PIC 9(3).
-            02 Date-of-Birth.
-               03 Month  PIC 99.             
-               03 Day    PIC 99.             
-               03 Year   PIC 9999.
-  
-
-            
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENTMNT.
+      *> Maintains STUDENT-MASTER: add, rewrite and read a single
+      *> Student record, keyed on Student-Id.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Student-Id OF Student-Record
+               ALTERNATE RECORD KEY IS Last-Name OF Student-Record
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Zip-Regular OF Student-Record
+                   WITH DUPLICATES
+               FILE STATUS IS Student-Status.
+
+           SELECT Dob-Exception-Rpt ASSIGN TO "DOBEXCP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Dob-Exception-Status.
+
+           SELECT Zip-Reference ASSIGN TO "ZIPREF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Zip-Ref-Key
+               FILE STATUS IS Zip-Ref-Status.
+
+           SELECT Zip-Exception-Rpt ASSIGN TO "ZIPEXCP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Zip-Exception-Status.
+
+           SELECT Student-Audit ASSIGN TO "STUDAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Student-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       FD  Dob-Exception-Rpt.
+         01 Exception-Line  PIC X(80).
+
+       FD  Zip-Reference.
+           COPY "zipref.cpy".
+
+       FD  Zip-Exception-Rpt.
+         01 Zip-Exception-Line  PIC X(95).
+
+       FD  Student-Audit.
+           COPY "studaudt.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "student.cpy" REPLACING ==Student-Record== BY
+               ==Before-Image==.
+
+         01 Student-Audit-Status   PIC XX.
+         01 Operator-Id            PIC X(8).
+         01 Student-Status         PIC XX.
+            88 Student-Ok          VALUE "00".
+            88 Student-Not-Found   VALUE "23".
+            88 Student-Duplicate   VALUE "22".
+
+         01 Dob-Exception-Status   PIC XX.
+
+         01 Zip-Ref-Status         PIC XX.
+            88 Zip-Ref-Ok          VALUE "00".
+         01 Zip-Exception-Status   PIC XX.
+         01 Zip-Ref-Available      PIC X VALUE "N".
+            88 Zip-Ref-Is-Available VALUE "Y".
+         01 Zip-Reason             PIC X(30).
+
+         01 Menu-Choice            PIC X.
+         01 Keep-Going             PIC X VALUE "Y".
+            88 Keep-Going-Yes      VALUE "Y" "y".
+
+         01 Days-In-Month-Tbl.
+            05 Days-In-Month       PIC 99 OCCURS 12 TIMES.
+
+         01 Ws-Max-Day             PIC 99.
+         01 Ws-Year-Mod-4          PIC 99.
+         01 Ws-Year-Mod-100        PIC 99.
+         01 Ws-Year-Mod-400        PIC 999.
+         01 Dob-Valid              PIC X.
+            88 Dob-Is-Valid        VALUE "Y".
+         01 Dob-Reason             PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           PERFORM 0050-Init-Days-Table
+
+           DISPLAY "Operator id: ".
+           ACCEPT Operator-Id.
+
+           OPEN I-O Student-Master
+           IF NOT Student-Ok
+               OPEN OUTPUT Student-Master
+               CLOSE Student-Master
+               OPEN I-O Student-Master
+           END-IF
+
+           OPEN EXTEND Dob-Exception-Rpt
+           IF Dob-Exception-Status = "35"
+               OPEN OUTPUT Dob-Exception-Rpt
+           END-IF
+
+           OPEN EXTEND Zip-Exception-Rpt
+           IF Zip-Exception-Status = "35"
+               OPEN OUTPUT Zip-Exception-Rpt
+           END-IF
+
+           OPEN INPUT Zip-Reference
+           IF Zip-Ref-Ok
+               SET Zip-Ref-Is-Available TO TRUE
+           ELSE
+               DISPLAY "ZIP reference unavailable, skipping zip check."
+           END-IF
+
+           OPEN EXTEND Student-Audit
+           IF Student-Audit-Status = "35"
+               OPEN OUTPUT Student-Audit
+           END-IF
+
+           PERFORM UNTIL NOT Keep-Going-Yes
+               PERFORM 1000-Show-Menu
+               EVALUATE Menu-Choice
+                   WHEN "1" PERFORM 2000-Add-Student
+                   WHEN "2" PERFORM 3000-Rewrite-Student
+                   WHEN "3" PERFORM 4000-Read-Student
+                   WHEN "4" MOVE "N" TO Keep-Going
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE Student-Master
+           CLOSE Dob-Exception-Rpt
+           CLOSE Zip-Exception-Rpt
+           CLOSE Student-Audit
+           IF Zip-Ref-Is-Available
+               CLOSE Zip-Reference
+           END-IF
+           STOP RUN.
+
+       1000-Show-Menu.
+           DISPLAY " ".
+           DISPLAY "1-Add  2-Rewrite  3-Read  4-Exit".
+           ACCEPT Menu-Choice.
+
+       2000-Add-Student.
+           DISPLAY "Student-Id: ".
+           ACCEPT Student-Id OF Student-Record.
+           PERFORM 5000-Prompt-Student
+           PERFORM 7000-Validate-Date-Of-Birth
+           IF Dob-Is-Valid
+               PERFORM 7600-Validate-Zip
+               WRITE Student-Record
+               IF Student-Ok
+                   DISPLAY "Student added."
+               ELSE
+                   DISPLAY "Add failed, file status " Student-Status
+               END-IF
+           ELSE
+               PERFORM 8000-Write-Dob-Exception
+               DISPLAY "Student NOT added: " Dob-Reason
+           END-IF.
+
+       3000-Rewrite-Student.
+           DISPLAY "Student-Id to rewrite: ".
+           ACCEPT Student-Id OF Student-Record.
+           READ Student-Master
+               KEY IS Student-Id OF Student-Record
+               INVALID KEY
+                   DISPLAY "Not found."
+               NOT INVALID KEY
+                   MOVE Student-Record TO Before-Image
+                   PERFORM 5000-Prompt-Student
+                   PERFORM 7000-Validate-Date-Of-Birth
+                   IF Dob-Is-Valid
+                       PERFORM 7600-Validate-Zip
+                       REWRITE Student-Record
+                       IF Student-Ok
+                           PERFORM 9000-Write-Audit-Trail
+                           DISPLAY "Student rewritten."
+                       ELSE
+                           DISPLAY "Rewrite failed, file status "
+                               Student-Status
+                       END-IF
+                   ELSE
+                       PERFORM 8000-Write-Dob-Exception
+                       DISPLAY "Student NOT rewritten: " Dob-Reason
+                   END-IF
+           END-READ.
+
+       4000-Read-Student.
+           DISPLAY "Student-Id to read: ".
+           ACCEPT Student-Id OF Student-Record.
+           READ Student-Master
+               KEY IS Student-Id OF Student-Record
+               INVALID KEY
+                   DISPLAY "Not found."
+               NOT INVALID KEY
+                   PERFORM 6000-Display-Student
+           END-READ.
+
+       5000-Prompt-Student.
+           DISPLAY "First name: ".
+           ACCEPT First-Name OF Student-Record.
+           DISPLAY "Middle name: ".
+           ACCEPT Middle-Name OF Student-Record.
+           DISPLAY "Last name: ".
+           ACCEPT Last-Name OF Student-Record.
+           DISPLAY "Suffix (Jr, Sr, III, ...): ".
+           ACCEPT Suffix OF Student-Record.
+           DISPLAY "Street address: ".
+           ACCEPT Street-Addr OF Student-Record.
+           DISPLAY "City: ".
+           ACCEPT City OF Student-Record.
+           DISPLAY "Zip regular: ".
+           ACCEPT Zip-Regular OF Student-Record.
+           DISPLAY "Zip extension: ".
+           ACCEPT Zip-Extension OF Student-Record.
+           DISPLAY "Birth month: ".
+           ACCEPT Month OF Student-Record.
+           DISPLAY "Birth day: ".
+           ACCEPT Birth-Day OF Student-Record.
+           DISPLAY "Birth year: ".
+           ACCEPT Year OF Student-Record.
+
+       6000-Display-Student.
+           DISPLAY "Student-Id    : " Student-Id OF Student-Record.
+           DISPLAY "Name          : "
+               First-Name OF Student-Record " "
+               Middle-Name OF Student-Record " "
+               Last-Name OF Student-Record " "
+               Suffix OF Student-Record.
+           DISPLAY "Address       : "
+               Street-Addr OF Student-Record ", "
+               City OF Student-Record.
+           DISPLAY "Zip           : "
+               Zip-Regular OF Student-Record "-"
+               Zip-Extension OF Student-Record.
+           DISPLAY "Date of birth : "
+               Month OF Student-Record "/"
+               Birth-Day OF Student-Record "/"
+               Year OF Student-Record.
+
+       0050-Init-Days-Table.
+           MOVE 31 TO Days-In-Month(1)
+           MOVE 28 TO Days-In-Month(2)
+           MOVE 31 TO Days-In-Month(3)
+           MOVE 30 TO Days-In-Month(4)
+           MOVE 31 TO Days-In-Month(5)
+           MOVE 30 TO Days-In-Month(6)
+           MOVE 31 TO Days-In-Month(7)
+           MOVE 31 TO Days-In-Month(8)
+           MOVE 30 TO Days-In-Month(9)
+           MOVE 31 TO Days-In-Month(10)
+           MOVE 30 TO Days-In-Month(11)
+           MOVE 31 TO Days-In-Month(12).
+
+       7000-Validate-Date-Of-Birth.
+           MOVE "Y" TO Dob-Valid
+           MOVE SPACES TO Dob-Reason
+
+           IF Year OF Student-Record < 1900
+               OR Year OF Student-Record > 2099
+               MOVE "N" TO Dob-Valid
+               MOVE "year out of range" TO Dob-Reason
+           END-IF
+
+           IF Month OF Student-Record < 1
+               OR Month OF Student-Record > 12
+               MOVE "N" TO Dob-Valid
+               MOVE "month out of range" TO Dob-Reason
+           ELSE
+               MOVE Days-In-Month(Month OF Student-Record) TO Ws-Max-Day
+               IF Month OF Student-Record = 2
+                   COMPUTE Ws-Year-Mod-4 =
+                       FUNCTION MOD(Year OF Student-Record, 4)
+                   COMPUTE Ws-Year-Mod-100 =
+                       FUNCTION MOD(Year OF Student-Record, 100)
+                   COMPUTE Ws-Year-Mod-400 =
+                       FUNCTION MOD(Year OF Student-Record, 400)
+                   IF Ws-Year-Mod-4 = 0
+                       AND (Ws-Year-Mod-100 NOT = 0
+                           OR Ws-Year-Mod-400 = 0)
+                       MOVE 29 TO Ws-Max-Day
+                   END-IF
+               END-IF
+               IF Birth-Day OF Student-Record < 1
+                   OR Birth-Day OF Student-Record > Ws-Max-Day
+                   MOVE "N" TO Dob-Valid
+                   MOVE "day invalid for month" TO Dob-Reason
+               END-IF
+           END-IF.
+
+       8000-Write-Dob-Exception.
+           STRING "Student-Id=" Student-Id OF Student-Record
+               " DOB=" Month OF Student-Record
+               "/" Birth-Day OF Student-Record
+               "/" Year OF Student-Record
+               " Reason=" Dob-Reason
+               DELIMITED BY SIZE INTO Exception-Line
+           END-STRING
+           WRITE Exception-Line.
+
+       7600-Validate-Zip.
+           IF Zip-Ref-Is-Available
+               MOVE Zip-Regular OF Student-Record TO Zip-Ref-Key
+               READ Zip-Reference
+                   INVALID KEY
+                       MOVE "zip not in reference file" TO Zip-Reason
+                       PERFORM 7700-Write-Zip-Exception
+                   NOT INVALID KEY
+                       IF Zip-Ref-City NOT = City OF Student-Record
+                           MOVE "city does not match zip"
+                               TO Zip-Reason
+                           PERFORM 7700-Write-Zip-Exception
+                       END-IF
+               END-READ
+           END-IF.
+
+       7700-Write-Zip-Exception.
+           STRING "Student-Id=" Student-Id OF Student-Record
+               " Zip=" Zip-Regular OF Student-Record
+               " City=" City OF Student-Record
+               " Reason=" Zip-Reason
+               DELIMITED BY SIZE INTO Zip-Exception-Line
+           END-STRING
+           WRITE Zip-Exception-Line.
+
+       9000-Write-Audit-Trail.
+           IF First-Name OF Before-Image NOT = First-Name OF
+               Student-Record
+               MOVE "First-Name" TO Audit-Field-Name
+               MOVE First-Name OF Before-Image TO Audit-Old-Value
+               MOVE First-Name OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Middle-Name OF Before-Image NOT = Middle-Name OF
+               Student-Record
+               MOVE "Middle-Name" TO Audit-Field-Name
+               MOVE Middle-Name OF Before-Image TO Audit-Old-Value
+               MOVE Middle-Name OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Last-Name OF Before-Image NOT = Last-Name OF
+               Student-Record
+               MOVE "Last-Name" TO Audit-Field-Name
+               MOVE Last-Name OF Before-Image TO Audit-Old-Value
+               MOVE Last-Name OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Suffix OF Before-Image NOT = Suffix OF Student-Record
+               MOVE "Suffix" TO Audit-Field-Name
+               MOVE Suffix OF Before-Image TO Audit-Old-Value
+               MOVE Suffix OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Street-Addr OF Before-Image NOT = Street-Addr OF
+               Student-Record
+               MOVE "Street-Addr" TO Audit-Field-Name
+               MOVE Street-Addr OF Before-Image TO Audit-Old-Value
+               MOVE Street-Addr OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF City OF Before-Image NOT = City OF Student-Record
+               MOVE "City" TO Audit-Field-Name
+               MOVE City OF Before-Image TO Audit-Old-Value
+               MOVE City OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Zip-Regular OF Before-Image NOT = Zip-Regular OF
+               Student-Record
+               MOVE "Zip-Regular" TO Audit-Field-Name
+               MOVE Zip-Regular OF Before-Image TO Audit-Old-Value
+               MOVE Zip-Regular OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF
+           IF Zip-Extension OF Before-Image NOT = Zip-Extension OF
+               Student-Record
+               MOVE "Zip-Extension" TO Audit-Field-Name
+               MOVE Zip-Extension OF Before-Image TO Audit-Old-Value
+               MOVE Zip-Extension OF Student-Record TO Audit-New-Value
+               PERFORM 9100-Write-One-Audit
+           END-IF.
+
+       9100-Write-One-Audit.
+           MOVE Student-Id OF Student-Record TO Audit-Student-Id
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Audit-Timestamp
+           MOVE Operator-Id TO Audit-Operator-Id
+           WRITE Student-Audit-Record.
