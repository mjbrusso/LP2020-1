@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPLOAD.
+      *> Builds the ZIP-REFERENCE indexed file from a flat USPS/Correios
+      *> style extract (zip, city, state) for zip-to-city validation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Zip-Source ASSIGN TO "data/zipref.src"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Zip-Source-Status.
+
+           SELECT Zip-Reference ASSIGN TO "ZIPREF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Zip-Ref-Key
+               FILE STATUS IS Zip-Ref-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Zip-Source.
+         01 Zip-Source-Line        PIC X(25).
+
+       FD  Zip-Reference.
+           COPY "zipref.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 Zip-Source-Status      PIC XX.
+            88 Zip-Source-Ok       VALUE "00".
+            88 Zip-Source-Eof      VALUE "10".
+         01 Zip-Ref-Status         PIC XX.
+            88 Zip-Ref-Ok          VALUE "00".
+         01 Zip-Rows-Loaded        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           OPEN INPUT Zip-Source
+           OPEN OUTPUT Zip-Reference
+
+           PERFORM UNTIL Zip-Source-Eof
+               READ Zip-Source
+                   AT END SET Zip-Source-Eof TO TRUE
+                   NOT AT END PERFORM 1000-Load-One-Row
+               END-READ
+           END-PERFORM
+
+           CLOSE Zip-Source
+           CLOSE Zip-Reference
+           DISPLAY "ZIP reference rows loaded: " Zip-Rows-Loaded
+           STOP RUN.
+
+       1000-Load-One-Row.
+           MOVE Zip-Source-Line(1:5)  TO Zip-Ref-Key
+           MOVE Zip-Source-Line(6:18) TO Zip-Ref-City
+           MOVE Zip-Source-Line(24:2) TO Zip-Ref-State
+           WRITE Zip-Ref-Record
+           IF Zip-Ref-Ok
+               ADD 1 TO Zip-Rows-Loaded
+           ELSE
+               DISPLAY "Skipped row, file status " Zip-Ref-Status
+           END-IF.
