@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILRPT.
+      *> Prints a mailing-list report from Student-Master, sorted by
+      *> City then Zip-Regular, with a page break for each new city.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Student-Id OF Student-Record
+               FILE STATUS IS Student-Status.
+
+           SELECT Sort-Work ASSIGN TO "MAILSORT.TMP".
+
+           SELECT Mail-Report ASSIGN TO "MAILRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Mail-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       SD  Sort-Work.
+           COPY "student.cpy" REPLACING ==Student-Record== BY
+               ==Sort-Work-Record==.
+
+       FD  Mail-Report.
+         01 Report-Line             PIC X(102).
+
+       WORKING-STORAGE SECTION.
+         01 Student-Status          PIC XX.
+            88 Student-Ok           VALUE "00".
+         01 Mail-Report-Status      PIC XX.
+
+         01 More-Records            PIC X VALUE "Y".
+            88 No-More-Records      VALUE "N".
+
+         01 Ws-Current-City         PIC X(18) VALUE SPACES.
+         01 Ws-Page-Number          PIC 9(4)  VALUE ZERO.
+         01 Ws-Line-Number          PIC 99    VALUE ZERO.
+
+         01 Heading-Line-1.
+            05 FILLER               PIC X(10) VALUE "City: ".
+            05 Hdg-City             PIC X(18).
+            05 FILLER               PIC X(10) VALUE SPACES.
+            05 FILLER               PIC X(6)  VALUE "Page: ".
+            05 Hdg-Page             PIC ZZZ9.
+
+         01 Heading-Line-2.
+            05 FILLER               PIC X(47) VALUE "Name".
+            05 FILLER               PIC X(27) VALUE "Street".
+            05 FILLER               PIC X(18) VALUE "City".
+            05 FILLER               PIC X(10) VALUE "Zip".
+
+         01 Detail-Line.
+            05 Det-Name             PIC X(47).
+            05 Det-Street           PIC X(27).
+            05 Det-City             PIC X(18).
+            05 Det-Zip              PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           OPEN OUTPUT Mail-Report
+
+           SORT Sort-Work
+               ON ASCENDING KEY City OF Sort-Work-Record
+               ON ASCENDING KEY Zip-Regular OF Sort-Work-Record
+               USING Student-Master
+               OUTPUT PROCEDURE IS 2000-Print-Students
+
+           CLOSE Mail-Report
+           STOP RUN.
+
+       2000-Print-Students.
+           MOVE "Y" TO More-Records
+           PERFORM UNTIL No-More-Records
+               RETURN Sort-Work
+                   AT END SET No-More-Records TO TRUE
+                   NOT AT END PERFORM 3000-Print-One-Student
+               END-RETURN
+           END-PERFORM.
+
+       3000-Print-One-Student.
+           IF City OF Sort-Work-Record NOT = Ws-Current-City
+               PERFORM 4000-Print-City-Heading
+           END-IF
+
+           MOVE SPACES TO Detail-Line
+           STRING First-Name OF Sort-Work-Record " "
+               Last-Name OF Sort-Work-Record " "
+               Suffix OF Sort-Work-Record
+               DELIMITED BY SIZE INTO Det-Name
+           END-STRING
+           MOVE Street-Addr OF Sort-Work-Record TO Det-Street
+           MOVE City OF Sort-Work-Record TO Det-City
+           STRING Zip-Regular OF Sort-Work-Record "-"
+               Zip-Extension OF Sort-Work-Record
+               DELIMITED BY SIZE INTO Det-Zip
+           END-STRING
+           WRITE Report-Line FROM Detail-Line.
+
+       4000-Print-City-Heading.
+           MOVE City OF Sort-Work-Record TO Ws-Current-City
+           ADD 1 TO Ws-Page-Number
+           IF Ws-Page-Number > 1
+               MOVE SPACES TO Report-Line
+               WRITE Report-Line
+           END-IF
+           MOVE Ws-Current-City TO Hdg-City
+           MOVE Ws-Page-Number TO Hdg-Page
+           WRITE Report-Line FROM Heading-Line-1
+           WRITE Report-Line FROM Heading-Line-2.
