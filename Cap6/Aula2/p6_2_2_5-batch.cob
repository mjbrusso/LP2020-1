@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUBATCH.
+      *> Nightly Student-Master batch pass: reads and validates every
+      *> record in Student-Id order, checkpointing its progress every
+      *> Ckpt-Interval records so a mid-run abend can restart past
+      *> whatever was already processed instead of from record one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Student-Id OF Student-Record
+               FILE STATUS IS Student-Status.
+
+           SELECT Checkpoint-Ctl ASSIGN TO "BATCHCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Checkpoint-Status.
+
+           SELECT Dob-Exception-Rpt ASSIGN TO "DOBEXCP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Dob-Exception-Status.
+
+           SELECT Control-Rpt ASSIGN TO "CTLRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Control-Rpt-Status.
+
+           SELECT Zip-Reference ASSIGN TO "ZIPREF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Zip-Ref-Key
+               FILE STATUS IS Zip-Ref-Status.
+
+           SELECT Zip-Exception-Rpt ASSIGN TO "ZIPEXCP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Zip-Exception-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       FD  Checkpoint-Ctl.
+           COPY "batchckp.cpy".
+
+       FD  Dob-Exception-Rpt.
+         01 Exception-Line          PIC X(80).
+
+       FD  Control-Rpt.
+           COPY "ctltotal.cpy".
+
+       FD  Zip-Reference.
+           COPY "zipref.cpy".
+
+       FD  Zip-Exception-Rpt.
+         01 Zip-Exception-Line      PIC X(95).
+
+       WORKING-STORAGE SECTION.
+         01 Student-Status          PIC XX.
+            88 Student-Ok           VALUE "00".
+            88 Student-Eof          VALUE "10".
+         01 Checkpoint-Status       PIC XX.
+            88 Checkpoint-Found     VALUE "00".
+            88 Checkpoint-Missing   VALUE "35".
+         01 Dob-Exception-Status    PIC XX.
+         01 Control-Rpt-Status      PIC XX.
+            88 Control-Rpt-Found    VALUE "00".
+         01 Zip-Ref-Status          PIC XX.
+            88 Zip-Ref-Ok           VALUE "00".
+         01 Zip-Ref-Available       PIC X VALUE "N".
+            88 Zip-Ref-Is-Available VALUE "Y".
+         01 Zip-Exception-Status    PIC XX.
+         01 Zip-Reason              PIC X(30).
+
+         01 Prior-Totals.
+            02 Prior-Found          PIC X VALUE "N".
+               88 Prior-Run-Found   VALUE "Y".
+            02 Prior-Records-Read   PIC 9(7) VALUE ZERO.
+            02 Prior-Hash-Total     PIC 9(15) VALUE ZERO.
+
+         01 Ws-Hash-Total           PIC 9(15) VALUE ZERO.
+         01 Ws-Totals-Mismatch      PIC X VALUE "N".
+            88 Totals-Mismatch      VALUE "Y".
+
+         01 Ckpt-Interval           PIC 9(5) VALUE 100.
+         01 Restart-From-Id         PIC 9(9) VALUE ZERO.
+         01 Is-Restart              PIC X VALUE "N".
+            88 Is-Restart-Run       VALUE "Y".
+
+         01 More-Records            PIC X VALUE "Y".
+            88 No-More-Records      VALUE "N".
+
+         01 Ws-Records-Read         PIC 9(7) VALUE ZERO.
+         01 Ws-Records-Valid        PIC 9(7) VALUE ZERO.
+         01 Ws-Records-Rejected     PIC 9(7) VALUE ZERO.
+         01 Ws-Since-Checkpoint     PIC 9(7) VALUE ZERO.
+
+         01 Days-In-Month-Tbl.
+            05 Days-In-Month        PIC 99 OCCURS 12 TIMES.
+
+         01 Ws-Max-Day              PIC 99.
+         01 Ws-Year-Mod-4           PIC 99.
+         01 Ws-Year-Mod-100         PIC 99.
+         01 Ws-Year-Mod-400         PIC 999.
+         01 Dob-Valid               PIC X.
+            88 Dob-Is-Valid         VALUE "Y".
+         01 Dob-Reason              PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           PERFORM 0050-Init-Days-Table
+           PERFORM 0100-Read-Checkpoint
+           PERFORM 0150-Read-Prior-Totals
+
+           OPEN INPUT Student-Master
+           IF NOT Student-Ok
+               DISPLAY "Cannot open Student-Master, file status "
+                   Student-Status
+               STOP RUN
+           END-IF
+           OPEN EXTEND Dob-Exception-Rpt
+           IF Dob-Exception-Status = "35"
+               OPEN OUTPUT Dob-Exception-Rpt
+           END-IF
+
+           OPEN EXTEND Zip-Exception-Rpt
+           IF Zip-Exception-Status = "35"
+               OPEN OUTPUT Zip-Exception-Rpt
+           END-IF
+
+           OPEN INPUT Zip-Reference
+           IF Zip-Ref-Ok
+               SET Zip-Ref-Is-Available TO TRUE
+           END-IF
+
+           IF Is-Restart-Run
+               DISPLAY "Restarting after Student-Id "
+                   Restart-From-Id
+               MOVE Restart-From-Id TO Student-Id OF Student-Record
+               START Student-Master
+                   KEY IS GREATER THAN Student-Id OF Student-Record
+                   INVALID KEY SET No-More-Records TO TRUE
+               END-START
+           END-IF
+
+           PERFORM UNTIL No-More-Records
+               READ Student-Master NEXT RECORD
+                   AT END SET No-More-Records TO TRUE
+                   NOT AT END PERFORM 1000-Process-One-Student
+               END-READ
+           END-PERFORM
+
+           CLOSE Student-Master
+           CLOSE Dob-Exception-Rpt
+           CLOSE Zip-Exception-Rpt
+           IF Zip-Ref-Is-Available
+               CLOSE Zip-Reference
+           END-IF
+           PERFORM 0950-Write-Control-Totals
+           PERFORM 0960-Reconcile-With-Prior-Run
+           PERFORM 0900-Clear-Checkpoint
+
+           DISPLAY "Records read     : " Ws-Records-Read.
+           DISPLAY "Records valid    : " Ws-Records-Valid.
+           DISPLAY "Records rejected : " Ws-Records-Rejected.
+           DISPLAY "Hash total       : " Ws-Hash-Total.
+           STOP RUN.
+
+       0050-Init-Days-Table.
+           MOVE 31 TO Days-In-Month(1)
+           MOVE 28 TO Days-In-Month(2)
+           MOVE 31 TO Days-In-Month(3)
+           MOVE 30 TO Days-In-Month(4)
+           MOVE 31 TO Days-In-Month(5)
+           MOVE 30 TO Days-In-Month(6)
+           MOVE 31 TO Days-In-Month(7)
+           MOVE 31 TO Days-In-Month(8)
+           MOVE 30 TO Days-In-Month(9)
+           MOVE 31 TO Days-In-Month(10)
+           MOVE 30 TO Days-In-Month(11)
+           MOVE 31 TO Days-In-Month(12).
+
+       0100-Read-Checkpoint.
+           OPEN INPUT Checkpoint-Ctl
+           IF Checkpoint-Found
+               READ Checkpoint-Ctl
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE Ckpt-Last-Student-Id TO Restart-From-Id
+                       MOVE Ckpt-Records-Read TO Ws-Records-Read
+                       MOVE Ckpt-Records-Valid TO Ws-Records-Valid
+                       MOVE Ckpt-Records-Rejected TO Ws-Records-Rejected
+                       MOVE Ckpt-Hash-Total TO Ws-Hash-Total
+                       SET Is-Restart-Run TO TRUE
+               END-READ
+           END-IF
+           CLOSE Checkpoint-Ctl.
+
+       1000-Process-One-Student.
+           ADD 1 TO Ws-Records-Read
+           ADD Student-Id OF Student-Record TO Ws-Hash-Total
+           ADD Zip-Regular OF Student-Record TO Ws-Hash-Total
+           PERFORM 7000-Validate-Date-Of-Birth
+           IF Dob-Is-Valid
+               ADD 1 TO Ws-Records-Valid
+           ELSE
+               ADD 1 TO Ws-Records-Rejected
+               PERFORM 8000-Write-Dob-Exception
+           END-IF
+           PERFORM 7600-Validate-Zip
+
+           MOVE Student-Id OF Student-Record TO Restart-From-Id
+           ADD 1 TO Ws-Since-Checkpoint
+           IF Ws-Since-Checkpoint >= Ckpt-Interval
+               PERFORM 0800-Write-Checkpoint
+               MOVE ZERO TO Ws-Since-Checkpoint
+           END-IF.
+
+       0800-Write-Checkpoint.
+           OPEN OUTPUT Checkpoint-Ctl
+           MOVE Restart-From-Id TO Ckpt-Last-Student-Id
+           MOVE Ws-Records-Read TO Ckpt-Records-Read
+           MOVE Ws-Records-Valid TO Ckpt-Records-Valid
+           MOVE Ws-Records-Rejected TO Ckpt-Records-Rejected
+           MOVE Ws-Hash-Total TO Ckpt-Hash-Total
+           WRITE Checkpoint-Record
+           CLOSE Checkpoint-Ctl.
+
+       0900-Clear-Checkpoint.
+           OPEN OUTPUT Checkpoint-Ctl
+           CLOSE Checkpoint-Ctl.
+
+       0150-Read-Prior-Totals.
+           OPEN INPUT Control-Rpt
+           IF Control-Rpt-Found
+               PERFORM UNTIL NOT Control-Rpt-Found
+                   READ Control-Rpt
+                       AT END MOVE "10" TO Control-Rpt-Status
+                       NOT AT END
+                           SET Prior-Run-Found TO TRUE
+                           MOVE Ctl-Records-Read TO Prior-Records-Read
+                           MOVE Ctl-Hash-Total TO Prior-Hash-Total
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE Control-Rpt.
+
+       0950-Write-Control-Totals.
+           OPEN EXTEND Control-Rpt
+           IF Control-Rpt-Status = "35"
+               OPEN OUTPUT Control-Rpt
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Ctl-Run-Timestamp
+           MOVE Ws-Records-Read TO Ctl-Records-Read
+           MOVE Ws-Records-Valid TO Ctl-Records-Valid
+           MOVE Ws-Records-Rejected TO Ctl-Records-Rejected
+           MOVE Ws-Hash-Total TO Ctl-Hash-Total
+           WRITE Control-Totals-Record
+           CLOSE Control-Rpt.
+
+       0960-Reconcile-With-Prior-Run.
+           MOVE "N" TO Ws-Totals-Mismatch
+           IF Prior-Run-Found
+               IF Ws-Records-Read < Prior-Records-Read
+                   SET Totals-Mismatch TO TRUE
+                   DISPLAY "*** CONTROL TOTAL MISMATCH ***"
+                   DISPLAY "Prior run records read  : "
+                       Prior-Records-Read
+                   DISPLAY "This run records read   : "
+                       Ws-Records-Read
+               END-IF
+               IF Ws-Records-Read = Prior-Records-Read
+                   AND Ws-Hash-Total NOT = Prior-Hash-Total
+                   SET Totals-Mismatch TO TRUE
+                   DISPLAY "*** CONTROL TOTAL MISMATCH ***"
+                   DISPLAY "Prior run hash total    : "
+                       Prior-Hash-Total
+                   DISPLAY "This run hash total     : "
+                       Ws-Hash-Total
+               END-IF
+               IF Totals-Mismatch
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Control totals reconciled OK."
+               END-IF
+           ELSE
+               DISPLAY "No prior run to reconcile against."
+           END-IF.
+
+       7000-Validate-Date-Of-Birth.
+           MOVE "Y" TO Dob-Valid
+           MOVE SPACES TO Dob-Reason
+
+           IF Year OF Student-Record < 1900
+               OR Year OF Student-Record > 2099
+               MOVE "N" TO Dob-Valid
+               MOVE "year out of range" TO Dob-Reason
+           END-IF
+
+           IF Month OF Student-Record < 1
+               OR Month OF Student-Record > 12
+               MOVE "N" TO Dob-Valid
+               MOVE "month out of range" TO Dob-Reason
+           ELSE
+               MOVE Days-In-Month(Month OF Student-Record) TO Ws-Max-Day
+               IF Month OF Student-Record = 2
+                   COMPUTE Ws-Year-Mod-4 =
+                       FUNCTION MOD(Year OF Student-Record, 4)
+                   COMPUTE Ws-Year-Mod-100 =
+                       FUNCTION MOD(Year OF Student-Record, 100)
+                   COMPUTE Ws-Year-Mod-400 =
+                       FUNCTION MOD(Year OF Student-Record, 400)
+                   IF Ws-Year-Mod-4 = 0
+                       AND (Ws-Year-Mod-100 NOT = 0
+                           OR Ws-Year-Mod-400 = 0)
+                       MOVE 29 TO Ws-Max-Day
+                   END-IF
+               END-IF
+               IF Birth-Day OF Student-Record < 1
+                   OR Birth-Day OF Student-Record > Ws-Max-Day
+                   MOVE "N" TO Dob-Valid
+                   MOVE "day invalid for month" TO Dob-Reason
+               END-IF
+           END-IF.
+
+       8000-Write-Dob-Exception.
+           STRING "Student-Id=" Student-Id OF Student-Record
+               " DOB=" Month OF Student-Record
+               "/" Birth-Day OF Student-Record
+               "/" Year OF Student-Record
+               " Reason=" Dob-Reason
+               DELIMITED BY SIZE INTO Exception-Line
+           END-STRING
+           WRITE Exception-Line.
+
+       7600-Validate-Zip.
+           IF Zip-Ref-Is-Available
+               MOVE Zip-Regular OF Student-Record TO Zip-Ref-Key
+               READ Zip-Reference
+                   INVALID KEY
+                       MOVE "zip not in reference file" TO Zip-Reason
+                       PERFORM 7700-Write-Zip-Exception
+                   NOT INVALID KEY
+                       IF Zip-Ref-City NOT = City OF Student-Record
+                           MOVE "city does not match zip"
+                               TO Zip-Reason
+                           PERFORM 7700-Write-Zip-Exception
+                       END-IF
+               END-READ
+           END-IF.
+
+       7700-Write-Zip-Exception.
+           STRING "Student-Id=" Student-Id OF Student-Record
+               " Zip=" Zip-Regular OF Student-Record
+               " City=" City OF Student-Record
+               " Reason=" Zip-Reason
+               DELIMITED BY SIZE INTO Zip-Exception-Line
+           END-STRING
+           WRITE Zip-Exception-Line.
