@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDINQ.
+      *> Interactive inquiry: looks a Student-Master record up by
+      *> Last-Name or Zip-Regular and displays every match, so staff
+      *> do not have to wait for the next batch report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Student-Id OF Student-Record
+               ALTERNATE RECORD KEY IS Last-Name OF Student-Record
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS Zip-Regular OF Student-Record
+                   WITH DUPLICATES
+               FILE STATUS IS Student-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 Student-Status          PIC XX.
+            88 Student-Ok           VALUE "00".
+
+         01 Search-Choice           PIC X.
+         01 Search-Last-Name        PIC X(20).
+         01 Search-Zip              PIC 9(5).
+         01 Keep-Going              PIC X VALUE "Y".
+            88 Keep-Going-Yes       VALUE "Y" "y".
+         01 More-Matches            PIC X VALUE "N".
+            88 More-Matches-Yes     VALUE "Y".
+
+       SCREEN SECTION.
+       01 Inquiry-Menu-Screen.
+           05 BLANK SCREEN.
+           05 LINE 1 COLUMN 1 VALUE "Student inquiry".
+           05 LINE 3 COLUMN 1 VALUE "1-By last name  2-By zip  3-Exit".
+           05 LINE 4 COLUMN 1 VALUE "Choice: ".
+           05 LINE 4 COLUMN 9 PIC X TO Search-Choice.
+
+       01 Inquiry-Last-Name-Screen.
+           05 LINE 6 COLUMN 1 VALUE "Last name: ".
+           05 LINE 6 COLUMN 13 PIC X(20) TO Search-Last-Name.
+
+       01 Inquiry-Zip-Screen.
+           05 LINE 6 COLUMN 1 VALUE "Zip regular: ".
+           05 LINE 6 COLUMN 15 PIC 9(5) TO Search-Zip.
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           OPEN INPUT Student-Master
+           IF NOT Student-Ok
+               DISPLAY "Cannot open Student-Master."
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL NOT Keep-Going-Yes
+               DISPLAY Inquiry-Menu-Screen
+               ACCEPT Inquiry-Menu-Screen
+               EVALUATE Search-Choice
+                   WHEN "1" PERFORM 1000-Search-By-Last-Name
+                   WHEN "2" PERFORM 2000-Search-By-Zip
+                   WHEN "3" MOVE "N" TO Keep-Going
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE Student-Master
+           STOP RUN.
+
+       1000-Search-By-Last-Name.
+           DISPLAY Inquiry-Last-Name-Screen
+           ACCEPT Inquiry-Last-Name-Screen
+           MOVE Search-Last-Name TO Last-Name OF Student-Record
+           START Student-Master
+               KEY IS EQUAL TO Last-Name OF Student-Record
+               INVALID KEY
+                   DISPLAY "No student with that last name."
+               NOT INVALID KEY
+                   MOVE "Y" TO More-Matches
+                   PERFORM UNTIL NOT More-Matches-Yes
+                       READ Student-Master NEXT RECORD
+                           AT END MOVE "N" TO More-Matches
+                           NOT AT END
+                               IF Last-Name OF Student-Record
+                                   = Search-Last-Name
+                                   PERFORM 4000-Display-Student
+                               ELSE
+                                   MOVE "N" TO More-Matches
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       2000-Search-By-Zip.
+           DISPLAY Inquiry-Zip-Screen
+           ACCEPT Inquiry-Zip-Screen
+           MOVE Search-Zip TO Zip-Regular OF Student-Record
+           START Student-Master
+               KEY IS EQUAL TO Zip-Regular OF Student-Record
+               INVALID KEY
+                   DISPLAY "No student with that zip."
+               NOT INVALID KEY
+                   MOVE "Y" TO More-Matches
+                   PERFORM UNTIL NOT More-Matches-Yes
+                       READ Student-Master NEXT RECORD
+                           AT END MOVE "N" TO More-Matches
+                           NOT AT END
+                               IF Zip-Regular OF Student-Record
+                                   = Search-Zip
+                                   PERFORM 4000-Display-Student
+                               ELSE
+                                   MOVE "N" TO More-Matches
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-START.
+
+       4000-Display-Student.
+           DISPLAY "Student-Id    : " Student-Id OF Student-Record.
+           DISPLAY "Name          : "
+               First-Name OF Student-Record " "
+               Middle-Name OF Student-Record " "
+               Last-Name OF Student-Record " "
+               Suffix OF Student-Record.
+           DISPLAY "Address       : "
+               Street-Addr OF Student-Record ", "
+               City OF Student-Record.
+           DISPLAY "Zip           : "
+               Zip-Regular OF Student-Record "-"
+               Zip-Extension OF Student-Record.
+           DISPLAY "Date of birth : "
+               Month OF Student-Record "/"
+               Birth-Day OF Student-Record "/"
+               Year OF Student-Record.
