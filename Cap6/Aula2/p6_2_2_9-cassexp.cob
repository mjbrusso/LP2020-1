@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASSEXP.
+      *> Exports a fixed-format CASS pre-sort/certification extract
+      *> from Student-Master for handoff to the mailing vendor.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Student-Id OF Student-Record
+               FILE STATUS IS Student-Status.
+
+           SELECT Zip-Reference ASSIGN TO "ZIPREF.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Zip-Ref-Key
+               FILE STATUS IS Zip-Ref-Status.
+
+           SELECT Cass-Extract ASSIGN TO "CASSEXP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Cass-Extract-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       FD  Zip-Reference.
+           COPY "zipref.cpy".
+
+       FD  Cass-Extract.
+           COPY "cassext.cpy".
+
+       WORKING-STORAGE SECTION.
+         01 Student-Status          PIC XX.
+            88 Student-Ok           VALUE "00".
+         01 Zip-Ref-Status          PIC XX.
+            88 Zip-Ref-Ok           VALUE "00".
+         01 Zip-Ref-Available       PIC X VALUE "N".
+            88 Zip-Ref-Is-Available VALUE "Y".
+         01 Cass-Extract-Status     PIC XX.
+
+         01 More-Records            PIC X VALUE "Y".
+            88 No-More-Records      VALUE "N".
+         01 Ws-Rows-Exported        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           OPEN INPUT Student-Master
+           IF NOT Student-Ok
+               DISPLAY "Cannot open Student-Master, file status "
+                   Student-Status
+               STOP RUN
+           END-IF
+           OPEN OUTPUT Cass-Extract
+
+           OPEN INPUT Zip-Reference
+           IF Zip-Ref-Ok
+               SET Zip-Ref-Is-Available TO TRUE
+           END-IF
+
+           PERFORM UNTIL No-More-Records
+               READ Student-Master NEXT RECORD
+                   AT END SET No-More-Records TO TRUE
+                   NOT AT END PERFORM 1000-Export-One-Student
+               END-READ
+           END-PERFORM
+
+           CLOSE Student-Master
+           CLOSE Cass-Extract
+           IF Zip-Ref-Is-Available
+               CLOSE Zip-Reference
+           END-IF
+           DISPLAY "Rows exported: " Ws-Rows-Exported.
+           STOP RUN.
+
+       1000-Export-One-Student.
+           MOVE Student-Id OF Student-Record TO Cass-Student-Id
+           MOVE First-Name OF Student-Record  TO Cass-First-Name
+           MOVE Last-Name OF Student-Record   TO Cass-Last-Name
+           MOVE Street-Addr OF Student-Record TO Cass-Address-Line-1
+           MOVE City OF Student-Record        TO Cass-City
+           MOVE Zip-Regular OF Student-Record TO Cass-Zip-Regular
+           MOVE Zip-Extension OF Student-Record TO Cass-Zip-Extension
+           MOVE SPACES TO Cass-State
+
+           IF Zip-Ref-Is-Available
+               MOVE Zip-Regular OF Student-Record TO Zip-Ref-Key
+               READ Zip-Reference
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE Zip-Ref-State TO Cass-State
+               END-READ
+           END-IF
+
+           WRITE Cass-Extract-Record
+           ADD 1 TO Ws-Rows-Exported.
