@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASSIMP.
+      *> Reads the mailing vendor's corrected/standardized CASS
+      *> extract back and applies Home-Address updates to
+      *> Student-Master, auditing every field it changes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Cass-Extract ASSIGN TO "CASSIMP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Cass-Extract-Status.
+
+           SELECT Student-Master ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Student-Id OF Student-Record
+               FILE STATUS IS Student-Status.
+
+           SELECT Student-Audit ASSIGN TO "STUDAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Student-Audit-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Cass-Extract.
+           COPY "cassext.cpy".
+
+       FD  Student-Master.
+           COPY "student.cpy".
+
+       FD  Student-Audit.
+           COPY "studaudt.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "student.cpy" REPLACING ==Student-Record== BY
+               ==Before-Image==.
+
+         01 Cass-Extract-Status     PIC XX.
+         01 Student-Status          PIC XX.
+            88 Student-Ok           VALUE "00".
+         01 Student-Audit-Status    PIC XX.
+         01 Operator-Id             PIC X(8) VALUE "CASSIMP".
+
+         01 More-Records            PIC X VALUE "Y".
+            88 No-More-Records      VALUE "N".
+         01 Ws-Rows-Updated         PIC 9(7) VALUE ZERO.
+         01 Ws-Rows-Not-Found       PIC 9(7) VALUE ZERO.
+         01 Ws-Rows-Failed          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           OPEN INPUT Cass-Extract
+           OPEN I-O Student-Master
+           IF NOT Student-Ok
+               DISPLAY "Cannot open Student-Master, file status "
+                   Student-Status
+               STOP RUN
+           END-IF
+           OPEN EXTEND Student-Audit
+           IF Student-Audit-Status = "35"
+               OPEN OUTPUT Student-Audit
+           END-IF
+
+           PERFORM UNTIL No-More-Records
+               READ Cass-Extract
+                   AT END SET No-More-Records TO TRUE
+                   NOT AT END PERFORM 1000-Apply-One-Correction
+               END-READ
+           END-PERFORM
+
+           CLOSE Cass-Extract
+           CLOSE Student-Master
+           CLOSE Student-Audit
+           DISPLAY "Rows updated   : " Ws-Rows-Updated.
+           DISPLAY "Rows not found : " Ws-Rows-Not-Found.
+           DISPLAY "Rows failed    : " Ws-Rows-Failed.
+           STOP RUN.
+
+       1000-Apply-One-Correction.
+           MOVE Cass-Student-Id TO Student-Id OF Student-Record
+           READ Student-Master
+               KEY IS Student-Id OF Student-Record
+               INVALID KEY
+                   ADD 1 TO Ws-Rows-Not-Found
+               NOT INVALID KEY
+                   MOVE Student-Record TO Before-Image
+                   MOVE Cass-Address-Line-1 TO
+                       Street-Addr OF Student-Record
+                   MOVE Cass-City TO City OF Student-Record
+                   MOVE Cass-Zip-Regular TO
+                       Zip-Regular OF Student-Record
+                   MOVE Cass-Zip-Extension TO
+                       Zip-Extension OF Student-Record
+                   REWRITE Student-Record
+                   IF Student-Ok
+                       PERFORM 2000-Write-Address-Audit
+                       ADD 1 TO Ws-Rows-Updated
+                   ELSE
+                       ADD 1 TO Ws-Rows-Failed
+                       DISPLAY "REWRITE failed for Student-Id "
+                           Student-Id OF Student-Record
+                           " status " Student-Status
+                   END-IF
+           END-READ.
+
+       2000-Write-Address-Audit.
+           IF Street-Addr OF Before-Image NOT = Street-Addr OF
+               Student-Record
+               MOVE "Street-Addr" TO Audit-Field-Name
+               MOVE Street-Addr OF Before-Image TO Audit-Old-Value
+               MOVE Street-Addr OF Student-Record TO Audit-New-Value
+               PERFORM 2100-Write-One-Audit
+           END-IF
+           IF City OF Before-Image NOT = City OF Student-Record
+               MOVE "City" TO Audit-Field-Name
+               MOVE City OF Before-Image TO Audit-Old-Value
+               MOVE City OF Student-Record TO Audit-New-Value
+               PERFORM 2100-Write-One-Audit
+           END-IF
+           IF Zip-Regular OF Before-Image NOT = Zip-Regular OF
+               Student-Record
+               MOVE "Zip-Regular" TO Audit-Field-Name
+               MOVE Zip-Regular OF Before-Image TO Audit-Old-Value
+               MOVE Zip-Regular OF Student-Record TO Audit-New-Value
+               PERFORM 2100-Write-One-Audit
+           END-IF
+           IF Zip-Extension OF Before-Image NOT = Zip-Extension OF
+               Student-Record
+               MOVE "Zip-Extension" TO Audit-Field-Name
+               MOVE Zip-Extension OF Before-Image TO Audit-Old-Value
+               MOVE Zip-Extension OF Student-Record TO Audit-New-Value
+               PERFORM 2100-Write-One-Audit
+           END-IF.
+
+       2100-Write-One-Audit.
+           MOVE Student-Id OF Student-Record TO Audit-Student-Id
+           MOVE FUNCTION CURRENT-DATE(1:14) TO Audit-Timestamp
+           MOVE Operator-Id TO Audit-Operator-Id
+           WRITE Student-Audit-Record.
